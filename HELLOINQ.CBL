@@ -0,0 +1,88 @@
+       IDENTIFICATION               DIVISION.
+       PROGRAM-ID.                  HELLOINQ.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  ------------------------------------------------------------
+      *  2026-08-08  INITIAL VERSION. COMPANION INQUIRY TRANSACTION
+      *              FOR HELLOHST - LOOKS UP THE HELLO RUN OUTCOME
+      *              FOR A GIVEN RUN-DATE FROM SYSIN.
+      ******************************************************************
+       ENVIRONMENT                  DIVISION.
+       INPUT-OUTPUT                 SECTION.
+       FILE-CONTROL.
+           SELECT INQUIRY-FILE      ASSIGN TO SYSIN
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE      ASSIGN TO HELLOHST
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS MODE IS DYNAMIC
+                                     RECORD KEY IS HH-HIST-KEY
+                                     FILE STATUS IS WS-HISTORY-STATUS.
+       DATA                         DIVISION.
+       FILE                         SECTION.
+       FD  INQUIRY-FILE
+           RECORDING MODE IS F.
+       01  INQUIRY-RECORD.
+           05  IQ-RUN-DATE              PIC X(08).
+           05  FILLER                   PIC X(72).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY HELLOHST.
+
+       WORKING-STORAGE              SECTION.
+       01  WS-SWITCHES.
+           05  WS-INQUIRY-EOF       PIC X     VALUE 'N'.
+               88  INQUIRY-EOF                VALUE 'Y'.
+       01  WS-HISTORY-STATUS            PIC XX    VALUE '00'.
+       01  WS-FOUND-ANY-RECORD          PIC X     VALUE 'N'.
+           88  FOUND-ANY-RECORD                   VALUE 'Y'.
+       PROCEDURE                    DIVISION.
+       0000-MAIN.
+           OPEN INPUT INQUIRY-FILE
+           OPEN INPUT HISTORY-FILE
+           PERFORM 1000-READ-INQUIRY-CARD
+           PERFORM UNTIL INQUIRY-EOF
+               PERFORM 2000-LOOKUP-RUN-DATE
+               PERFORM 1000-READ-INQUIRY-CARD
+           END-PERFORM
+           CLOSE INQUIRY-FILE
+           CLOSE HISTORY-FILE
+           STOP RUN.
+
+       1000-READ-INQUIRY-CARD.
+           READ INQUIRY-FILE
+               AT END
+                   MOVE 'Y' TO WS-INQUIRY-EOF
+           END-READ.
+
+       2000-LOOKUP-RUN-DATE.
+           MOVE 'N' TO WS-FOUND-ANY-RECORD
+           MOVE IQ-RUN-DATE TO HH-RUN-DATE
+           MOVE LOW-VALUES  TO HH-RUN-ID
+           START HISTORY-FILE KEY IS >= HH-HIST-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF WS-HISTORY-STATUS = '00'
+               PERFORM 2100-DISPLAY-MATCHING-RECORDS
+                   UNTIL WS-HISTORY-STATUS NOT = '00'
+                       OR HH-RUN-DATE NOT = IQ-RUN-DATE
+           END-IF
+           IF NOT FOUND-ANY-RECORD
+               DISPLAY 'HELLO: NO RUN HISTORY FOUND FOR ' IQ-RUN-DATE
+           END-IF.
+
+       2100-DISPLAY-MATCHING-RECORDS.
+           READ HISTORY-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF HH-RUN-DATE = IQ-RUN-DATE
+                       MOVE 'Y' TO WS-FOUND-ANY-RECORD
+                       DISPLAY 'RUN-DATE: ' HH-RUN-DATE
+                               ' RUN-ID: ' HH-RUN-ID
+                               ' RETURN-CODE: ' HH-RETURN-CODE
+                               ' PROCESSED: ' HH-RECORDS-PROCESSED
+                               ' REJECTED: ' HH-RECORDS-REJECTED
+                   END-IF
+           END-READ.
