@@ -1,8 +1,466 @@
        IDENTIFICATION               DIVISION.
        PROGRAM-ID.                  HELLO.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  ------------------------------------------------------------
+      *  2026-08-08  READ SYSIN CONTROL CARD FOR RUN-DATE, ENV-CODE
+      *              AND MESSAGE TEXT INSTEAD OF HARDCODED GREETING.
+      *  2026-08-08  WRITE ONE HELLOAUD AUDIT RECORD PER EXECUTION.
+      *  2026-08-08  ADD DETAIL RECORD PROCESSING LOOP WITH
+      *              CHECKPOINT/RESTART SUPPORT VIA HELLOCKP.
+      *  2026-08-08  SET RETURN-CODE FROM ACTUAL RUN OUTCOME
+      *              (0=NORMAL, 4=WARNING, 8=ERROR).
+      *  2026-08-08  REPLACE DISPLAY WITH A PAGE-FORMATTED SUMMARY
+      *              REPORT WRITTEN TO REPORT-FILE (SYSOUT).
+      *  2026-08-08  LOOK UP THE GREETING IN LOCALE-MSG-TABLE (LOADED
+      *              FROM HELLOLOC) BY LOCALE CODE WHEN NO EXPLICIT
+      *              MESSAGE TEXT WAS SUPPLIED.
+      *  2026-08-08  VALIDATE THE CONTROL CARD (RUN-DATE FORMAT,
+      *              ENV-CODE) AND LIST REJECTS TO HELLOERR.
+      *  2026-08-08  WRITE RUN OUTCOME TO THE HELLOHST VSAM KSDS,
+      *              KEYED BY RUN-DATE/RUN-ID, FOR HELLOINQ LOOKUP.
+      *  2026-08-08  ADD A FRONT-END SORT OF HELLODTL BY SITE-CODE/
+      *              RUN-DATE INTO HELLOSRT AHEAD OF THE MAIN
+      *              PROCESSING LOOP.
+      *  2026-08-08  RESET HELLOCKP ON A CLEAN COMPLETION SO RESTART
+      *              COUNTS DO NOT CARRY OVER TO THE NEXT RUN. COUNT
+      *              CONTROL-CARD REJECTS ON THE SUMMARY REPORT AND
+      *              HISTORY RECORD. BOUND THE LOCALE TABLE LOAD AT
+      *              ITS OCCURS LIMIT. PICK UP THE SUBMITTING USER
+      *              FROM THE STEP PARM INSTEAD OF THE OS ENVIRONMENT.
+      *  2026-08-08  REJECT A CONTROL CARD ONLY ONCE PER RUN-DATE/
+      *              ENV-CODE COMBINATION FAILURE. WRITE A HEADER/
+      *              TRAILER REPORT EVEN WHEN THE CARD IS MISSING OR
+      *              REJECTED. SKIP THE HISTORY WRITE WHEN HELLOHST
+      *              FAILED TO OPEN. GUARD THE SUBMITTING-USER MOVE
+      *              BY THE ACTUAL PARM LENGTH. DEFAULT AN UNTABLED
+      *              DETAIL LOCALE CODE TO THE RUN'S GREETING TEXT.
+      ******************************************************************
+       ENVIRONMENT                  DIVISION.
+       INPUT-OUTPUT                 SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE      ASSIGN TO SYSIN
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE        ASSIGN TO HELLOAUD
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DETAIL-FILE       ASSIGN TO HELLODTL
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE    ASSIGN TO HELLOWK1.
+           SELECT SORTED-DETAIL-FILE
+                                     ASSIGN TO HELLOSRT
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS IS WS-DETAIL-STATUS.
+           SELECT CHECKPOINT-FILE   ASSIGN TO HELLOCKP
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT REPORT-FILE       ASSIGN TO SYSOUT
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOCALE-FILE       ASSIGN TO HELLOLOC
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS IS WS-LOCALE-STATUS.
+           SELECT ERROR-FILE        ASSIGN TO HELLOERR
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE      ASSIGN TO HELLOHST
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS MODE IS DYNAMIC
+                                     RECORD KEY IS HH-HIST-KEY
+                                     FILE STATUS IS WS-HISTORY-STATUS.
        DATA                         DIVISION.
+       FILE                         SECTION.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           COPY HELLOCTL.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           COPY HELLOAUD.
+
+       FD  DETAIL-FILE
+           RECORDING MODE IS F.
+       01  DETAIL-RECORD               PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           COPY HELLODTL
+               REPLACING ==DD-SITE-CODE==    BY ==SR-SITE-CODE==
+                         ==DD-RUN-DATE==     BY ==SR-RUN-DATE==
+                         ==DD-LOCALE-CODE==  BY ==SR-LOCALE-CODE==
+                         ==DD-MESSAGE-TEXT== BY ==SR-MESSAGE-TEXT==.
+
+       FD  SORTED-DETAIL-FILE
+           RECORDING MODE IS F.
+       01  DETAIL-RECORD-SORTED.
+           COPY HELLODTL.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           COPY HELLOCKP.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD               PIC X(133).
+
+       FD  LOCALE-FILE
+           RECORDING MODE IS F.
+       01  LOCALE-RECORD.
+           COPY HELLOLOC.
+
+       FD  ERROR-FILE
+           RECORDING MODE IS F.
+       01  ERROR-RECORD.
+           COPY HELLOERR.
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY HELLOHST.
+
        WORKING-STORAGE              SECTION.
-       01  HELLO                    PIC X(5) VALUE 'HELLO'.
-       PROCEDURE                    DIVISION.
-           DISPLAY HELLO.
+       01  WS-SWITCHES.
+           05  WS-CONTROL-EOF       PIC X     VALUE 'N'.
+               88  CONTROL-EOF                VALUE 'Y'.
+           05  WS-DETAIL-EOF        PIC X     VALUE 'N'.
+               88  DETAIL-EOF                 VALUE 'Y'.
+           05  WS-CONTROL-VALID     PIC X     VALUE 'Y'.
+               88  CONTROL-VALID              VALUE 'Y'.
+               88  CONTROL-INVALID            VALUE 'N'.
+       01  WS-VALID-ENV-CODE            PIC X(04).
+           88  VALID-ENV-CODE  VALUES 'PROD' 'TEST' 'DEVL' 'QA  '.
+       01  WS-REASON-CODE                PIC 9(04).
+       01  WS-REASON-TEXT                PIC X(40).
+       01  WS-FILE-STATUSES.
+           05  WS-DETAIL-STATUS     PIC XX    VALUE '00'.
+           05  WS-CHECKPOINT-STATUS PIC XX    VALUE '00'.
+           05  WS-LOCALE-STATUS     PIC XX    VALUE '00'.
+           05  WS-HISTORY-STATUS    PIC XX    VALUE '00'.
+       01  WS-LOCALE-TABLE-COUNT        PIC 9(04) VALUE 0.
+       01  LOCALE-MSG-TABLE.
+           05  LMT-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-LOCALE-TABLE-COUNT
+                   INDEXED BY LMT-IDX.
+               10  LMT-LOCALE-CODE  PIC X(02).
+               10  LMT-MESSAGE-TEXT PIC X(40).
+       01  WS-LOOKUP-LOCALE-CODE        PIC X(02).
+       01  WS-LOOKUP-MESSAGE-TEXT       PIC X(40).
+       01  WS-CURRENT-DATE              PIC 9(08).
+       01  WS-CURRENT-TIME              PIC 9(08).
+       01  WS-RUN-ID                    PIC X(08).
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(08) VALUE 1000.
+       01  WS-RESTART-COUNT             PIC 9(08) VALUE 0.
+       01  WS-RECORDS-PROCESSED         PIC 9(08) VALUE 0.
+       01  WS-REPORT-PROCESSED          PIC 9(08) VALUE 0.
+       01  WS-REPORT-REJECTED           PIC 9(08) VALUE 0.
+       01  HELLO                    PIC X(40) VALUE 'HELLO'.
+           COPY HELLORPT.
+       LINKAGE                      SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN              PIC S9(4) COMP.
+           05  LS-PARM-TEXT             PIC X(08).
+       PROCEDURE                    DIVISION USING LS-PARM-AREA.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-READ-CONTROL-CARD
+           IF CONTROL-EOF
+               MOVE 8 TO RETURN-CODE
+               PERFORM 4000-WRITE-REPORT-HEADER
+               PERFORM 4200-WRITE-REPORT-TRAILER
+           ELSE
+               PERFORM 2100-VALIDATE-CONTROL-CARD
+               IF CONTROL-INVALID
+                   MOVE 8 TO RETURN-CODE
+                   PERFORM 4000-WRITE-REPORT-HEADER
+                   PERFORM 4200-WRITE-REPORT-TRAILER
+               ELSE
+                   IF HC-MESSAGE-TEXT = SPACES
+                       MOVE HC-LOCALE-CODE TO WS-LOOKUP-LOCALE-CODE
+                       PERFORM 1400-LOOKUP-LOCALE-MESSAGE
+                       IF WS-LOOKUP-MESSAGE-TEXT NOT = SPACES
+                           MOVE WS-LOOKUP-MESSAGE-TEXT TO HELLO
+                       END-IF
+                   ELSE
+                       MOVE HC-MESSAGE-TEXT TO HELLO
+                   END-IF
+                   PERFORM 4000-WRITE-REPORT-HEADER
+                   PERFORM 4100-WRITE-GREETING-DETAIL
+                   PERFORM 3000-PROCESS-DETAIL-RECORDS
+                   PERFORM 4200-WRITE-REPORT-TRAILER
+                   PERFORM 9500-SET-RETURN-CODE
+               END-IF
+           END-IF
+           PERFORM 8100-WRITE-HISTORY-RECORD
+           PERFORM 8000-WRITE-AUDIT-RECORD
+           PERFORM 9000-CLOSE-FILES
            STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT CONTROL-FILE
+           OPEN OUTPUT AUDIT-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT ERROR-FILE
+           OPEN I-O HISTORY-FILE
+           PERFORM 1050-SORT-DETAIL-FILE
+           PERFORM 1100-OPEN-DETAIL-WITH-RESTART
+           PERFORM 1300-LOAD-LOCALE-TABLE.
+
+       1050-SORT-DETAIL-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-SITE-CODE
+                                SR-RUN-DATE
+               USING DETAIL-FILE
+               GIVING SORTED-DETAIL-FILE.
+
+       1100-OPEN-DETAIL-WITH-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               PERFORM 1150-READ-LAST-CHECKPOINT
+                   UNTIL WS-CHECKPOINT-STATUS NOT = '00'
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-RESTART-COUNT
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           OPEN INPUT SORTED-DETAIL-FILE
+           PERFORM 1200-SKIP-RESTARTED-RECORDS
+               WS-RESTART-COUNT TIMES.
+
+       1150-READ-LAST-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CK-RECORDS-PROCESSED TO WS-RESTART-COUNT
+           END-READ.
+
+       1200-SKIP-RESTARTED-RECORDS.
+           READ SORTED-DETAIL-FILE
+               AT END
+                   MOVE 'Y' TO WS-DETAIL-EOF
+           END-READ.
+
+       1300-LOAD-LOCALE-TABLE.
+           OPEN INPUT LOCALE-FILE
+           IF WS-LOCALE-STATUS = '00'
+               PERFORM 1310-LOAD-ONE-LOCALE-ENTRY
+                   UNTIL WS-LOCALE-STATUS NOT = '00'
+               CLOSE LOCALE-FILE
+           END-IF.
+
+       1310-LOAD-ONE-LOCALE-ENTRY.
+           READ LOCALE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-LOCALE-TABLE-COUNT < 50
+                       ADD 1 TO WS-LOCALE-TABLE-COUNT
+                       MOVE LM-LOCALE-CODE
+                           TO LMT-LOCALE-CODE (WS-LOCALE-TABLE-COUNT)
+                       MOVE LM-MESSAGE-TEXT
+                           TO LMT-MESSAGE-TEXT (WS-LOCALE-TABLE-COUNT)
+                   ELSE
+                       DISPLAY 'HELLO: LOCALE TABLE FULL, SKIPPING '
+                               LM-LOCALE-CODE
+                   END-IF
+           END-READ.
+
+       1400-LOOKUP-LOCALE-MESSAGE.
+           MOVE SPACES TO WS-LOOKUP-MESSAGE-TEXT
+           IF WS-LOCALE-TABLE-COUNT > 0
+               SET LMT-IDX TO 1
+               SEARCH LMT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN LMT-LOCALE-CODE (LMT-IDX)
+                           = WS-LOOKUP-LOCALE-CODE
+                       MOVE LMT-MESSAGE-TEXT (LMT-IDX)
+                           TO WS-LOOKUP-MESSAGE-TEXT
+               END-SEARCH
+           END-IF.
+
+       2000-READ-CONTROL-CARD.
+           READ CONTROL-FILE
+               AT END
+                   MOVE 'Y' TO WS-CONTROL-EOF
+           END-READ.
+
+       2100-VALIDATE-CONTROL-CARD.
+           MOVE 'Y' TO WS-CONTROL-VALID
+           MOVE HC-ENV-CODE TO WS-VALID-ENV-CODE
+           IF HC-RUN-DATE IS NOT NUMERIC
+               MOVE 'N' TO WS-CONTROL-VALID
+               MOVE 0010 TO WS-REASON-CODE
+               MOVE 'INVALID RUN-DATE FORMAT' TO WS-REASON-TEXT
+               PERFORM 2110-REJECT-CONTROL-CARD
+           ELSE
+               IF HC-RUN-DATE (5:2) < '01' OR HC-RUN-DATE (5:2) > '12'
+                   MOVE 'N' TO WS-CONTROL-VALID
+                   MOVE 0011 TO WS-REASON-CODE
+                   MOVE 'INVALID RUN-DATE MONTH' TO WS-REASON-TEXT
+                   PERFORM 2110-REJECT-CONTROL-CARD
+               ELSE
+                   IF HC-RUN-DATE (7:2) < '01'
+                           OR HC-RUN-DATE (7:2) > '31'
+                       MOVE 'N' TO WS-CONTROL-VALID
+                       MOVE 0012 TO WS-REASON-CODE
+                       MOVE 'INVALID RUN-DATE DAY' TO WS-REASON-TEXT
+                       PERFORM 2110-REJECT-CONTROL-CARD
+                   ELSE
+                       IF NOT VALID-ENV-CODE
+                           MOVE 'N' TO WS-CONTROL-VALID
+                           MOVE 0020 TO WS-REASON-CODE
+                           MOVE 'INVALID ENVIRONMENT CODE'
+                               TO WS-REASON-TEXT
+                           PERFORM 2110-REJECT-CONTROL-CARD
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2110-REJECT-CONTROL-CARD.
+           ADD 1 TO WS-REPORT-REJECTED
+           MOVE HC-RUN-DATE         TO HE-RUN-DATE
+           MOVE HC-ENV-CODE         TO HE-ENV-CODE
+           MOVE WS-REASON-CODE      TO HE-REASON-CODE
+           MOVE WS-REASON-TEXT      TO HE-REASON-TEXT
+           WRITE ERROR-RECORD.
+
+       3000-PROCESS-DETAIL-RECORDS.
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED
+           PERFORM 3100-READ-DETAIL-RECORD
+           PERFORM UNTIL DETAIL-EOF
+               PERFORM 3200-PROCESS-ONE-DETAIL
+               PERFORM 3100-READ-DETAIL-RECORD
+           END-PERFORM.
+
+       3100-READ-DETAIL-RECORD.
+           READ SORTED-DETAIL-FILE
+               AT END
+                   MOVE 'Y' TO WS-DETAIL-EOF
+           END-READ.
+
+       3200-PROCESS-ONE-DETAIL.
+           ADD 1 TO WS-RECORDS-PROCESSED
+           PERFORM 4110-WRITE-DETAIL-LINE
+           IF FUNCTION MOD(WS-RECORDS-PROCESSED WS-CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM 3300-WRITE-CHECKPOINT
+           END-IF.
+
+       3300-WRITE-CHECKPOINT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+           MOVE WS-CURRENT-DATE      TO CK-CHECKPOINT-DATE
+           MOVE WS-CURRENT-TIME      TO CK-CHECKPOINT-TIME
+           WRITE CHECKPOINT-RECORD.
+
+       4000-WRITE-REPORT-HEADER.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE 'HELLO'              TO RH1-PROGRAM-NAME
+           STRING WS-CURRENT-DATE(1:4) '-' WS-CURRENT-DATE(5:2) '-'
+                  WS-CURRENT-DATE(7:2) DELIMITED BY SIZE
+                  INTO RH1-RUN-DATE
+           END-STRING
+           STRING WS-CURRENT-TIME(1:2) ':' WS-CURRENT-TIME(3:2) ':'
+                  WS-CURRENT-TIME(5:2) DELIMITED BY SIZE
+                  INTO RH2-RUN-TIME
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-RPT-HEADER-LINE1
+           WRITE REPORT-RECORD FROM WS-RPT-HEADER-LINE2.
+
+       4100-WRITE-GREETING-DETAIL.
+           MOVE SPACES              TO RD-SITE-CODE
+           MOVE HC-RUN-DATE         TO RD-RUN-DATE
+           MOVE HELLO               TO RD-MESSAGE-TEXT
+           WRITE REPORT-RECORD FROM WS-RPT-DETAIL-LINE
+           ADD 1 TO WS-REPORT-PROCESSED.
+
+       4110-WRITE-DETAIL-LINE.
+           MOVE DD-SITE-CODE        TO RD-SITE-CODE
+           MOVE DD-RUN-DATE         TO RD-RUN-DATE
+           IF DD-MESSAGE-TEXT = SPACES
+               MOVE DD-LOCALE-CODE TO WS-LOOKUP-LOCALE-CODE
+               PERFORM 1400-LOOKUP-LOCALE-MESSAGE
+               IF WS-LOOKUP-MESSAGE-TEXT NOT = SPACES
+                   MOVE WS-LOOKUP-MESSAGE-TEXT TO RD-MESSAGE-TEXT
+               ELSE
+                   MOVE HELLO TO RD-MESSAGE-TEXT
+               END-IF
+           ELSE
+               MOVE DD-MESSAGE-TEXT TO RD-MESSAGE-TEXT
+           END-IF
+           WRITE REPORT-RECORD FROM WS-RPT-DETAIL-LINE
+           ADD 1 TO WS-REPORT-PROCESSED.
+
+       4200-WRITE-REPORT-TRAILER.
+           MOVE WS-REPORT-PROCESSED TO RT2-TOTAL-PROCESSED
+           MOVE WS-REPORT-REJECTED  TO RT3-TOTAL-REJECTED
+           WRITE REPORT-RECORD FROM WS-RPT-TRAILER-LINE1
+           WRITE REPORT-RECORD FROM WS-RPT-TRAILER-LINE2
+           WRITE REPORT-RECORD FROM WS-RPT-TRAILER-LINE3.
+
+       8000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE 'HELLO'            TO HA-JOB-NAME
+           MOVE WS-CURRENT-DATE    TO HA-RUN-DATE
+           MOVE WS-CURRENT-TIME    TO HA-RUN-TIME
+           MOVE 'STEP010'          TO HA-STEP-NAME
+           MOVE SPACES             TO HA-SUBMIT-USER
+           IF LS-PARM-LEN > 0
+               IF LS-PARM-LEN > 8
+                   MOVE LS-PARM-TEXT TO HA-SUBMIT-USER
+               ELSE
+                   MOVE LS-PARM-TEXT (1:LS-PARM-LEN) TO HA-SUBMIT-USER
+               END-IF
+           END-IF
+           MOVE RETURN-CODE        TO HA-RETURN-CODE
+           WRITE AUDIT-RECORD.
+
+       8100-WRITE-HISTORY-RECORD.
+           IF WS-HISTORY-STATUS = '00'
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE WS-CURRENT-TIME       TO WS-RUN-ID
+               MOVE WS-CURRENT-DATE       TO HH-RUN-DATE
+               MOVE WS-RUN-ID             TO HH-RUN-ID
+               MOVE RETURN-CODE           TO HH-RETURN-CODE
+               MOVE WS-REPORT-PROCESSED   TO HH-RECORDS-PROCESSED
+               MOVE WS-REPORT-REJECTED    TO HH-RECORDS-REJECTED
+               WRITE HISTORY-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9500-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN WS-DETAIL-STATUS NOT = '00'
+                    AND WS-DETAIL-STATUS NOT = '10'
+                   MOVE 8 TO RETURN-CODE
+               WHEN WS-RECORDS-PROCESSED = WS-RESTART-COUNT
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+       9000-CLOSE-FILES.
+           CLOSE CONTROL-FILE
+           CLOSE AUDIT-FILE
+           CLOSE SORTED-DETAIL-FILE
+           PERFORM 9600-RESET-CHECKPOINT-IF-DONE
+           CLOSE REPORT-FILE
+           CLOSE ERROR-FILE
+           CLOSE HISTORY-FILE.
+
+       9600-RESET-CHECKPOINT-IF-DONE.
+           CLOSE CHECKPOINT-FILE
+           IF RETURN-CODE = 0
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
