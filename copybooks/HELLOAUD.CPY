@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  HELLOAUD  -  HELLO RUN AUDIT TRAIL RECORD
+      *
+      *  ONE RECORD IS WRITTEN PER EXECUTION SO OPERATIONS CAN
+      *  RECONCILE WHICH RUNS OCCURRED AND WHEN.
+      ******************************************************************
+       05  HA-JOB-NAME                 PIC X(08).
+       05  HA-RUN-DATE                 PIC 9(08).
+       05  HA-RUN-TIME                 PIC 9(08).
+       05  HA-SUBMIT-USER              PIC X(08).
+       05  HA-STEP-NAME                PIC X(08).
+       05  HA-RETURN-CODE              PIC 9(04).
+       05  FILLER                      PIC X(36).
