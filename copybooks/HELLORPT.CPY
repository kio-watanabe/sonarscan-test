@@ -0,0 +1,49 @@
+      ******************************************************************
+      *  HELLORPT  -  HELLO PRINT-STYLE SUMMARY REPORT LINES
+      *
+      *  BUILT IN WORKING-STORAGE AND MOVED TO REPORT-RECORD BEFORE
+      *  EACH WRITE. POSITION 1 OF EACH LINE IS THE ANSI CARRIAGE
+      *  CONTROL CHARACTER ('1' = NEW PAGE, ' ' = SINGLE SPACE).
+      ******************************************************************
+       01  WS-RPT-HEADER-LINE1.
+           05  RH1-CTL                 PIC X      VALUE '1'.
+           05  FILLER                  PIC X(10)  VALUE 'PROGRAM: '.
+           05  RH1-PROGRAM-NAME        PIC X(08)  VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE SPACES.
+           05  FILLER                  PIC X(11)  VALUE 'RUN DATE: '.
+           05  RH1-RUN-DATE            PIC X(10)  VALUE SPACES.
+           05  FILLER                  PIC X(83)  VALUE SPACES.
+
+       01  WS-RPT-HEADER-LINE2.
+           05  RH2-CTL                 PIC X      VALUE ' '.
+           05  FILLER                  PIC X(10)  VALUE 'RUN TIME: '.
+           05  RH2-RUN-TIME            PIC X(08)  VALUE SPACES.
+           05  FILLER                  PIC X(114) VALUE SPACES.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  RD-CTL                  PIC X      VALUE ' '.
+           05  FILLER                  PIC X(04)  VALUE SPACES.
+           05  RD-SITE-CODE            PIC X(04)  VALUE SPACES.
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  RD-RUN-DATE             PIC X(08)  VALUE SPACES.
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  RD-MESSAGE-TEXT         PIC X(40)  VALUE SPACES.
+           05  FILLER                  PIC X(72)  VALUE SPACES.
+
+       01  WS-RPT-TRAILER-LINE1.
+           05  RT1-CTL                 PIC X      VALUE '-'.
+           05  FILLER                  PIC X(132) VALUE SPACES.
+
+       01  WS-RPT-TRAILER-LINE2.
+           05  RT2-CTL                 PIC X      VALUE ' '.
+           05  FILLER                  PIC X(18)
+                                        VALUE 'TOTAL PROCESSED: '.
+           05  RT2-TOTAL-PROCESSED     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(103) VALUE SPACES.
+
+       01  WS-RPT-TRAILER-LINE3.
+           05  RT3-CTL                 PIC X      VALUE ' '.
+           05  FILLER                  PIC X(18)
+                                        VALUE 'TOTAL REJECTED:  '.
+           05  RT3-TOTAL-REJECTED      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(103) VALUE SPACES.
