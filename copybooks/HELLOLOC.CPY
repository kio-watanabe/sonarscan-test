@@ -0,0 +1,10 @@
+      ******************************************************************
+      *  HELLOLOC  -  HELLO LOCALE MESSAGE FILE RECORD
+      *
+      *  ONE RECORD PER SITE LOCALE, LOADED INTO LOCALE-MSG-TABLE AT
+      *  STARTUP SO THE GREETING TEXT CAN BE LOOKED UP BY LOCALE CODE
+      *  INSTEAD OF BEING HARDCODED.
+      ******************************************************************
+       05  LM-LOCALE-CODE              PIC X(02).
+       05  LM-MESSAGE-TEXT             PIC X(40).
+       05  FILLER                      PIC X(38).
