@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  HELLOERR  -  HELLO CONTROL CARD REJECT/ERROR LISTING RECORD
+      *
+      *  ONE RECORD PER REJECTED CONTROL CARD, WITH A REASON CODE SO
+      *  OPERATIONS CAN SEE WHY THE CARD WAS NOT PROCESSED.
+      ******************************************************************
+       05  HE-RUN-DATE                 PIC X(08).
+       05  HE-ENV-CODE                 PIC X(04).
+       05  HE-REASON-CODE              PIC 9(04).
+       05  HE-REASON-TEXT              PIC X(40).
+       05  FILLER                      PIC X(24).
