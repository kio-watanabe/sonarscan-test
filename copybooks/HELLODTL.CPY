@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  HELLODTL  -  HELLO DETAIL INPUT RECORD
+      *
+      *  ONE RECORD PER SITE/DATE COMBINATION TO BE GREETED. SITE-CODE
+      *  FOLLOWED BY RUN-DATE FORMS THE BUSINESS KEY THE FRONT-END SORT
+      *  ORDERS THE FILE ON BEFORE THE MAIN PROCESSING LOOP RUNS.
+      ******************************************************************
+       05  DD-SITE-CODE                PIC X(04).
+       05  DD-RUN-DATE                 PIC X(08).
+       05  DD-LOCALE-CODE              PIC X(02).
+       05  DD-MESSAGE-TEXT             PIC X(40).
+       05  FILLER                      PIC X(26).
