@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  HELLOCKP  -  HELLO CHECKPOINT/RESTART RECORD
+      *
+      *  WRITTEN EVERY WS-CHECKPOINT-INTERVAL DETAIL RECORDS SO AN
+      *  ABEND PARTWAY THROUGH THE RUN CAN RESTART AFTER THE LAST
+      *  RECORD SUCCESSFULLY CHECKPOINTED, RATHER THAN FROM THE TOP.
+      ******************************************************************
+       05  CK-RECORDS-PROCESSED        PIC 9(08).
+       05  CK-CHECKPOINT-DATE          PIC 9(08).
+       05  CK-CHECKPOINT-TIME          PIC 9(08).
+       05  FILLER                      PIC X(56).
