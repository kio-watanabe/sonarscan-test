@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  HELLOHST  -  HELLO RUN HISTORY RECORD (VSAM KSDS)
+      *
+      *  ONE RECORD PER EXECUTION, KEYED BY RUN-DATE/RUN-ID, SO THE
+      *  OUTCOME OF ANY PAST RUN CAN BE LOOKED UP DIRECTLY INSTEAD OF
+      *  DIGGING THROUGH OLD SPOOL OUTPUT.
+      ******************************************************************
+       05  HH-HIST-KEY.
+           10  HH-RUN-DATE             PIC X(08).
+           10  HH-RUN-ID               PIC X(08).
+       05  HH-RETURN-CODE              PIC 9(04).
+       05  HH-RECORDS-PROCESSED        PIC 9(08).
+       05  HH-RECORDS-REJECTED         PIC 9(08).
+       05  FILLER                      PIC X(44).
