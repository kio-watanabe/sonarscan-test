@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  HELLOCTL  -  HELLO CONTROL CARD LAYOUT (SYSIN)
+      *
+      *  RUN-DATE     - DATE THIS CONTROL CARD APPLIES TO, CCYYMMDD
+      *  ENV-CODE     - RUNTIME ENVIRONMENT (PROD, TEST, DEVL, ...)
+      *  MESSAGE-TEXT - OVERRIDE TEXT FOR THE GREETING, LEFT-JUSTIFIED,
+      *                 OR SPACES TO TAKE THE LOCALE-CODE DEFAULT
+      *  LOCALE-CODE  - SITE LOCALE (EN, FR, JA, ...) USED TO LOOK UP
+      *                 THE GREETING IN LOCALE-MSG-TABLE WHEN
+      *                 MESSAGE-TEXT IS NOT SUPPLIED
+      ******************************************************************
+       05  HC-RUN-DATE                 PIC X(08).
+       05  HC-ENV-CODE                 PIC X(04).
+       05  HC-MESSAGE-TEXT             PIC X(40).
+       05  HC-LOCALE-CODE              PIC X(02).
+       05  FILLER                      PIC X(26).
