@@ -0,0 +1,40 @@
+//JOBHELLO JOB (ACCTNO),'HELLO NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*
+//*--------------------------------------------------------------*
+//* STEP010 - RUN HELLO. THE PROGRAM FRONT-END SORTS HELLODTL BY
+//*           SITE-CODE/RUN-DATE INTO HELLOSRT (HELLOWK1 IS THE
+//*           SORT'S OWN WORK DATASET) BEFORE THE MAIN PROCESSING
+//*           LOOP RUNS, THEN WRITES HELLOAUD/HELLOHST HISTORY,
+//*           THE SYSOUT SUMMARY REPORT, AND HELLOERR REJECTS.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO,PARM='&SYSUID'
+//STEPLIB  DD   DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//SYSIN    DD   DSN=PROD.HELLO.CNTLCARD,DISP=SHR
+//HELLOAUD DD   DSN=PROD.HELLO.AUDIT,DISP=(MOD,KEEP,KEEP),
+//         SPACE=(TRK,(5,5),RLSE)
+//HELLODTL DD   DSN=PROD.HELLO.DETAIL,DISP=SHR
+//HELLOWK1 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//HELLOSRT DD   DSN=&&HELLOSRT,DISP=(NEW,DELETE,DELETE),
+//         UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE)
+//HELLOCKP DD   DSN=PROD.HELLO.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE)
+//HELLOLOC DD   DSN=PROD.HELLO.LOCALE,DISP=SHR
+//HELLOERR DD   SYSOUT=*
+//HELLOHST DD   DSN=PROD.HELLO.HIST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*,
+//         DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//*
+//*--------------------------------------------------------------*
+//* STEP020 - DOWNSTREAM COMPLETION HOOK. RUNS ONLY WHEN STEP010
+//*           COMPLETES WITH RETURN-CODE 0, AND EXTRACTS TODAY'S
+//*           HELLOHST RECORD(S) TO THE FLAT HELLOXTR GENERATION
+//*           THE SCHEDULER WATCHES FOR.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=HELLOXTR,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//HELLOHST DD   DSN=PROD.HELLO.HIST,DISP=SHR
+//SYSUT2   DD   DSN=PROD.HELLO.HELLOXTR(+1),DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//
