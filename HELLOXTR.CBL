@@ -0,0 +1,62 @@
+       IDENTIFICATION               DIVISION.
+       PROGRAM-ID.                  HELLOXTR.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  ------------------------------------------------------------
+      *  2026-08-08  INITIAL VERSION. EXTRACTS TODAY'S HELLOHST RUN
+      *              HISTORY RECORD(S) TO A FLAT SEQUENTIAL FILE FOR
+      *              THE DOWNSTREAM SCHEDULER HOOK.
+      ******************************************************************
+       ENVIRONMENT                  DIVISION.
+       INPUT-OUTPUT                 SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE      ASSIGN TO HELLOHST
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS MODE IS DYNAMIC
+                                     RECORD KEY IS HH-HIST-KEY
+                                     FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT EXTRACT-FILE      ASSIGN TO SYSUT2
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                         DIVISION.
+       FILE                         SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY HELLOHST.
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD              PIC X(80).
+
+       WORKING-STORAGE              SECTION.
+       01  WS-HISTORY-STATUS            PIC XX    VALUE '00'.
+       01  WS-TODAY-DATE                PIC X(08).
+       PROCEDURE                    DIVISION.
+       0000-MAIN.
+           OPEN INPUT HISTORY-FILE
+           OPEN OUTPUT EXTRACT-FILE
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE TO HH-RUN-DATE
+           MOVE LOW-VALUES    TO HH-RUN-ID
+           START HISTORY-FILE KEY IS >= HH-HIST-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF WS-HISTORY-STATUS = '00'
+               PERFORM 1000-COPY-TODAYS-RECORD
+                   UNTIL WS-HISTORY-STATUS NOT = '00'
+                       OR HH-RUN-DATE NOT = WS-TODAY-DATE
+           END-IF
+           CLOSE HISTORY-FILE
+           CLOSE EXTRACT-FILE
+           STOP RUN.
+
+       1000-COPY-TODAYS-RECORD.
+           READ HISTORY-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF HH-RUN-DATE = WS-TODAY-DATE
+                       MOVE HISTORY-RECORD TO EXTRACT-RECORD
+                       WRITE EXTRACT-RECORD
+                   END-IF
+           END-READ.
